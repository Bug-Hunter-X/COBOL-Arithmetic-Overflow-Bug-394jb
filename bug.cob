@@ -1,11 +1,750 @@
-```cobol
-01  WS-DATA-AREA.
-05  WS-FIELD-A PIC 9(5) VALUE 12345.
-05  WS-FIELD-B PIC 9(5) VALUE 67890.
-05  WS-FIELD-C PIC 9(10).
-
-PROCEDURE DIVISION.
-    ADD WS-FIELD-A WS-FIELD-B GIVING WS-FIELD-C.
-    DISPLAY "Result: " WS-FIELD-C
-    STOP RUN.
-```
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TXNADD01.
+000120 AUTHOR. R HOLLOWAY.
+000130 INSTALLATION. FINANCIAL SYSTEMS BATCH PROCESSING.
+000140 DATE-WRITTEN. 01/15/1998.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------*
+000170* MODIFICATION HISTORY                                       *
+000180*-----------------------------------------------------------*
+000190* DATE       INIT DESCRIPTION                                *
+000200* ---------- ---- ------------------------------------------ *
+000210* 01/15/1998 RH   ORIGINAL PROGRAM - ADDS TWO HARDCODED       *
+000220*                 AMOUNTS AND DISPLAYS THE RESULT.            *
+000230* 08/08/2026 RH   DRIVE THE ADD FROM A TRANSACTION FILE,      *
+000240*                 ONE COMPUTATION PER RECORD UNTIL END OF     *
+000250*                 FILE, IN PLACE OF THE HARDCODED VALUES.     *
+000260* 08/08/2026 RH   TRAP ADD ... GIVING OVERFLOW WITH ON SIZE   *
+000270*                 ERROR, FLAG THE RECORD AND SET A RETURN     *
+000280*                 CODE INSTEAD OF LETTING IT PASS SILENTLY.   *
+000290* 08/08/2026 RH   EDIT FIELD-A/FIELD-B FOR NUMERIC CONTENT    *
+000300*                 AND BUSINESS RANGE BEFORE THE ADD RUNS;     *
+000310*                 ROUTE FAILURES TO A REJECT PATH.            *
+000320* 08/08/2026 RH   REPLACE THE CONSOLE DISPLAY WITH A PRINTED  *
+000330*                 REPORT - RUN-DATE HEADING, ONE DETAIL LINE  *
+000340*                 PER RECORD, AND A GRAND-TOTAL TRAILER.      *
+000350* 08/08/2026 RH   WRITE EACH COMPUTED FIELD-C, WITH ITS       *
+000360*                SOURCE FIELD-A/FIELD-B, TO OUTPUT FILE       *
+000370*                ADDOUT FOR DOWNSTREAM JOBS TO CONSUME.       *
+000380* 08/08/2026 RH   ADD CHECKPOINT/RESTART - WRITE CHKPT EVERY  *
+000390*                N RECORDS, HONOR PARM 1 = RESTART TO RESUME  *
+000400*                A RUN THAT DIED PARTWAY THROUGH THE FILE.    *
+000410* 08/08/2026 RH   ADD TIMESTAMPED AUDIT TRAIL FILE AUDITLOG - *
+000420*                ONE ENTRY PER COMPUTATION, REJECT, AND       *
+000430*                OVERFLOW, KEYED BY RUN ID, FOR SOX AUDIT.    *
+000440* 08/08/2026 RH   RECONCILE THE RUN'S ACCUMULATED TOTAL       *
+000450*                AGAINST AN INDEPENDENT CONTROL TOTAL FROM    *
+000460*                CTLFILE; FLAG A BREAK AND THE DIFFERENCE.    *
+000470* 08/08/2026 RH   EXTEND TRANIN WITH UP TO FOUR EXTRA         *
+000480*                ADDENDS PER RECORD SO THE ADD IS NO LONGER   *
+000490*                LIMITED TO TWO FIELDS; CARRY THEM THROUGH    *
+000500*                TO ADDOUT AND AUDITLOG AS WELL.              *
+000510* 08/08/2026 RH   ADD PARM 1 = INQUIRY MODE - LOOK UP ONE     *
+000520*                RECORD ON ADDOUT BY KEY (PARM 2) AND RERUN   *
+000530*                ITS COMPUTATION WITHOUT DRIVING THE BATCH.   *
+000540* 08/08/2026 RH   RESTART NOW EXTENDS RPTOUT/ADDOUT/AUDITLOG  *
+000550*                INSTEAD OF TRUNCATING THEM; RESTORE REJECT   *
+000560*                COUNT ON RESTART; RANGE-CHECK EXTRA ADDENDS; *
+000570*                LOG RECONCILIATION BREAKS AND REJECT/        *
+000580*                OVERFLOW LINES DURABLY INSTEAD OF TO THE     *
+000590*                CONSOLE ONLY; WIDEN THE GRAND-TOTAL TRAILER. *
+000600* 08/08/2026 RH   CHECKPOINT EVERY RECORD SO A RESTART CANNOT *
+000610*                REWRITE RECORDS ALREADY ON RPTOUT/ADDOUT/    *
+000620*                AUDITLOG; ADDOUT AND AUDITLOG ARE NOW ALWAYS *
+000630*                EXTENDED, NOT JUST ON RESTART, SO THEY STAY  *
+000640*                A DURABLE CROSS-RUN TRAIL; RUN ID NOW CARRIES*
+000650*                TIME-OF-DAY SO TWO RUNS ON ONE DATE DO NOT   *
+000660*                SHARE AN AUDIT RUN ID; RECONCILIATION BREAKS *
+000670*                LOG THEIR DIFFERENCE IN A FULL-WIDTH FIELD.  *
+000680* 08/08/2026 RH   CHECKPOINT ON EVERY RECORD OUTCOME, NOT     *
+000690*                JUST THE PROCESSED PATH, SO A REJECT OR      *
+000700*                OVERFLOW IS NOT REPLAYED ON RESTART; MADE    *
+000710*                THE LOGGED RECONCILIATION DIFFERENCE SIGNED  *
+000720*                SO THE AUDIT TRAIL SHOWS OVER VS UNDER.      *
+000730*-----------------------------------------------------------*
+000740 ENVIRONMENT DIVISION.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT TRANIN ASSIGN TO TRANIN
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790     SELECT RPTOUT ASSIGN TO RPTOUT
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+000810     SELECT OPTIONAL ADDOUT ASSIGN TO ADDOUT
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+000830     SELECT OPTIONAL CHKPT ASSIGN TO CHKPT
+000840         ORGANIZATION IS LINE SEQUENTIAL.
+000850     SELECT OPTIONAL AUDITLOG ASSIGN TO AUDITLOG
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870     SELECT OPTIONAL CTLFILE ASSIGN TO CTLFILE
+000880         ORGANIZATION IS LINE SEQUENTIAL.
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  TRANIN
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  TI-RECORD.
+000940     05  TI-RECORD-ID           PIC 9(06).
+000950     05  TI-FIELD-A             PIC 9(05).
+000960     05  TI-FIELD-B             PIC 9(05).
+000970     05  TI-EXTRA-COUNT         PIC 9(01).
+000980     05  TI-EXTRA-ADDENDS       PIC 9(05) OCCURS 4 TIMES.
+000990 FD  RPTOUT
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  RP-RECORD                  PIC X(80).
+001020 FD  ADDOUT
+001030     LABEL RECORDS ARE STANDARD.
+001040 01  AO-RECORD.
+001050     05  AO-RECORD-ID           PIC 9(06).
+001060     05  AO-FIELD-A             PIC 9(05).
+001070     05  AO-FIELD-B             PIC 9(05).
+001080     05  AO-FIELD-C             PIC 9(10).
+001090     05  AO-EXTRA-COUNT         PIC 9(01).
+001100     05  AO-EXTRA-ADDENDS       PIC 9(05) OCCURS 4 TIMES.
+001110 FD  CHKPT
+001120     LABEL RECORDS ARE STANDARD.
+001130 01  CK-RECORD.
+001140     05  CK-RECORD-COUNT        PIC 9(08).
+001150     05  CK-LAST-RECORD-ID      PIC 9(06).
+001160     05  CK-RUNNING-TOTAL       PIC 9(12).
+001170     05  CK-REJECT-COUNT        PIC 9(08).
+001180 FD  AUDITLOG
+001190     LABEL RECORDS ARE STANDARD.
+001200 01  AL-RECORD.
+001210     05  AL-TIMESTAMP           PIC X(16).
+001220     05  AL-RUN-ID              PIC X(14).
+001230     05  AL-RECORD-ID           PIC 9(06).
+001240     05  AL-FIELD-A             PIC 9(05).
+001250     05  AL-FIELD-B             PIC 9(05).
+001260     05  AL-FIELD-C             PIC 9(10).
+001270     05  AL-STATUS              PIC X(09).
+001280     05  AL-EXTRA-COUNT         PIC 9(01).
+001290     05  AL-EXTRA-ADDENDS       PIC 9(05) OCCURS 4 TIMES.
+001300     05  AL-RECON-DIFF          PIC S9(12)
+001310         SIGN IS TRAILING SEPARATE CHARACTER.
+001320 FD  CTLFILE
+001330     LABEL RECORDS ARE STANDARD.
+001340 01  CT-RECORD.
+001350     05  CT-CONTROL-TOTAL       PIC 9(12).
+001360 WORKING-STORAGE SECTION.
+001370 01  WS-DATA-AREA.
+001380     05  WS-FIELD-A             PIC 9(05).
+001390         88  WS-FIELD-A-IN-RANGE     VALUES 00001 THRU 50000.
+001400     05  WS-FIELD-B             PIC 9(05).
+001410         88  WS-FIELD-B-IN-RANGE     VALUES 00001 THRU 50000.
+001420     05  WS-FIELD-C             PIC 9(10).
+001430     05  WS-EXTRA-COUNT         PIC 9(01).
+001440     05  WS-EXTRA-ADDENDS       PIC 9(05) OCCURS 4 TIMES.
+001450         88  WS-EXTRA-ADDENDS-IN-RANGE VALUES 00001 THRU 50000.
+001460 01  WS-SWITCHES.
+001470     05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+001480         88  WS-EOF                      VALUE 'Y'.
+001490         88  WS-NOT-EOF                  VALUE 'N'.
+001500     05  WS-SIZE-ERROR-SWITCH   PIC X(01) VALUE 'N'.
+001510         88  WS-SIZE-ERROR-OCCURRED      VALUE 'Y'.
+001520         88  WS-SIZE-ERROR-NONE          VALUE 'N'.
+001530     05  WS-VALID-SWITCH        PIC X(01) VALUE 'Y'.
+001540         88  WS-VALID-RECORD             VALUE 'Y'.
+001550         88  WS-INVALID-RECORD           VALUE 'N'.
+001560     05  WS-RECON-SWITCH        PIC X(01) VALUE 'N'.
+001570         88  WS-RECON-BREAK              VALUE 'Y'.
+001580         88  WS-RECON-OK                 VALUE 'N'.
+001590     05  WS-INQUIRY-SWITCH      PIC X(01) VALUE 'N'.
+001600         88  WS-INQUIRY-FOUND            VALUE 'Y'.
+001610         88  WS-INQUIRY-NOT-FOUND        VALUE 'N'.
+001620 01  WS-RUN-PARM                PIC X(08) VALUE SPACES.
+001630     88  WS-RESTART-REQUESTED        VALUE 'RESTART'.
+001640     88  WS-INQUIRY-REQUESTED        VALUE 'INQUIRY'.
+001650 77  WS-RECORD-COUNT            PIC 9(08) COMP VALUE ZERO.
+001660 77  WS-CHECKPOINT-INTERVAL     PIC 9(04) COMP VALUE 1.
+001670 77  WS-CHECKPOINT-COUNTER      PIC 9(04) COMP VALUE ZERO.
+001680 77  WS-ARG-NUM                 PIC 9(02) COMP VALUE 1.
+001690 77  WS-REJECT-COUNT            PIC 9(08) COMP VALUE ZERO.
+001700 77  WS-RETURN-CODE             PIC 9(02) COMP VALUE ZERO.
+001710 77  WS-GRAND-TOTAL             PIC 9(12) VALUE ZERO.
+001720 77  WS-CURRENT-DATE            PIC 9(08).
+001730 77  WS-CURRENT-TIME            PIC 9(08).
+001740 01  WS-RUN-ID.
+001750     05  WS-RUN-ID-DATE         PIC 9(08).
+001760     05  WS-RUN-ID-TIME         PIC 9(06).
+001770 01  WS-TIMESTAMP.
+001780     05  WS-TS-DATE             PIC 9(08).
+001790     05  WS-TS-TIME             PIC 9(08).
+001800 77  WS-AUDIT-STATUS            PIC X(09).
+001810 77  WS-RECON-DIFFERENCE        PIC S9(12).
+001820 77  WS-EXTRA-SUBSCRIPT         PIC 9(01) COMP VALUE ZERO.
+001830 77  WS-INQUIRY-KEY             PIC 9(06) VALUE ZERO.
+001840 77  WS-FIELD-C-ATTEMPT         PIC 9(14) VALUE ZERO.
+001850 01  WS-REPORT-HEADING-1.
+001860     05  FILLER                 PIC X(21)
+001870         VALUE "DAILY ADDITION REPORT".
+001880     05  FILLER                 PIC X(10) VALUE "RUN DATE: ".
+001890     05  WS-RH-RUN-DATE         PIC 9999/99/99.
+001900 01  WS-REPORT-HEADING-2.
+001910     05  FILLER                 PIC X(08) VALUE "RECORD".
+001920     05  FILLER                 PIC X(08) VALUE "FIELD-A".
+001930     05  FILLER                 PIC X(08) VALUE "FIELD-B".
+001940     05  FILLER                 PIC X(12) VALUE "FIELD-C".
+001950 01  WS-REPORT-DETAIL-LINE.
+001960     05  WS-RD-RECORD-ID        PIC ZZZZZ9.
+001970     05  FILLER                 PIC X(02) VALUE SPACES.
+001980     05  WS-RD-FIELD-A          PIC ZZZZ9.
+001990     05  FILLER                 PIC X(03) VALUE SPACES.
+002000     05  WS-RD-FIELD-B          PIC ZZZZ9.
+002010     05  FILLER                 PIC X(03) VALUE SPACES.
+002020     05  WS-RD-FIELD-C          PIC Z,ZZZ,ZZZ,ZZ9.
+002030 01  WS-REPORT-EXCEPTION-LINE.
+002040     05  WS-RE-RECORD-ID        PIC ZZZZZ9.
+002050     05  FILLER                 PIC X(02) VALUE SPACES.
+002060     05  WS-RE-STATUS           PIC X(09).
+002070     05  FILLER                 PIC X(02) VALUE SPACES.
+002080     05  WS-RE-FIELD-A          PIC ZZZZ9.
+002090     05  FILLER                 PIC X(03) VALUE SPACES.
+002100     05  WS-RE-FIELD-B          PIC ZZZZ9.
+002110 01  WS-REPORT-TRAILER-LINE.
+002120     05  FILLER                 PIC X(20)
+002130         VALUE "GRAND TOTAL:".
+002140     05  WS-RT-GRAND-TOTAL      PIC ZZZ,ZZZ,ZZZ,ZZ9.
+002150 PROCEDURE DIVISION.
+002160*-----------------------------------------------------------*
+002170* 0000-MAINLINE - CONTROLS THE OVERALL FLOW OF THE RUN.      *
+002180*-----------------------------------------------------------*
+002190 0000-MAINLINE.
+002200     PERFORM 0100-GET-RUN-PARM THRU 0100-EXIT.
+002210     IF WS-INQUIRY-REQUESTED
+002220         PERFORM 1200-INQUIRY-MODE THRU 1200-EXIT
+002230         MOVE WS-RETURN-CODE TO RETURN-CODE
+002240         STOP RUN
+002250     END-IF.
+002260     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002270     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+002280         UNTIL WS-EOF.
+002290     PERFORM 8000-RECONCILE THRU 8000-EXIT.
+002300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002310     MOVE WS-RETURN-CODE TO RETURN-CODE.
+002320     STOP RUN.
+002330 0000-EXIT.
+002340     EXIT.
+002350*-----------------------------------------------------------*
+002360* 0100-GET-RUN-PARM - READS PARM 1 (MODE) AND, WHEN THE MODE  *
+002370*   IS INQUIRY, PARM 2 (THE RECORD KEY TO LOOK UP).           *
+002380*-----------------------------------------------------------*
+002390 0100-GET-RUN-PARM.
+002400     DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+002410     ACCEPT WS-RUN-PARM FROM ARGUMENT-VALUE
+002420         ON EXCEPTION
+002430             MOVE SPACES TO WS-RUN-PARM
+002440     END-ACCEPT.
+002450     IF WS-INQUIRY-REQUESTED
+002460         ADD 1 TO WS-ARG-NUM
+002470         DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+002480         ACCEPT WS-INQUIRY-KEY FROM ARGUMENT-VALUE
+002490             ON EXCEPTION
+002500                 MOVE ZERO TO WS-INQUIRY-KEY
+002510         END-ACCEPT
+002520     END-IF.
+002530 0100-EXIT.
+002540     EXIT.
+002550*-----------------------------------------------------------*
+002560* 1000-INITIALIZE - OPENS FILES FOR THE RUN.                 *
+002570*-----------------------------------------------------------*
+002580 1000-INITIALIZE.
+002590     OPEN INPUT TRANIN.
+002600     IF WS-RESTART-REQUESTED
+002610         OPEN EXTEND RPTOUT
+002620     ELSE
+002630         OPEN OUTPUT RPTOUT
+002640     END-IF.
+002650*    ADDOUT AND AUDITLOG ARE A DURABLE, CROSS-RUN TRAIL - THEY ARE
+002660*    ALWAYS EXTENDED, NEVER TRUNCATED, EVEN ON A NON-RESTART RUN,
+002670*    SO A PRIOR RUN'S RECORDS SURVIVE FOR LATER INQUIRY/AUDIT.
+002680     OPEN EXTEND ADDOUT.
+002690     OPEN EXTEND AUDITLOG.
+002700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002710     ACCEPT WS-CURRENT-TIME FROM TIME.
+002720     MOVE WS-CURRENT-DATE TO WS-RUN-ID-DATE.
+002730     MOVE WS-CURRENT-TIME (1:6) TO WS-RUN-ID-TIME.
+002740     MOVE WS-CURRENT-DATE TO WS-RH-RUN-DATE.
+002750     IF NOT WS-RESTART-REQUESTED
+002760         MOVE WS-REPORT-HEADING-1 TO RP-RECORD
+002770         WRITE RP-RECORD
+002780         MOVE WS-REPORT-HEADING-2 TO RP-RECORD
+002790         WRITE RP-RECORD
+002800     END-IF.
+002810     IF WS-RESTART-REQUESTED
+002820         PERFORM 1100-RESTART-SETUP THRU 1100-EXIT
+002830     END-IF.
+002840 1000-EXIT.
+002850     EXIT.
+002860*-----------------------------------------------------------*
+002870* 1100-RESTART-SETUP - RESUMES A PRIOR RUN FROM ITS LAST     *
+002880*   CHECKPOINT INSTEAD OF STARTING OVER AT RECORD ONE.       *
+002890*-----------------------------------------------------------*
+002900 1100-RESTART-SETUP.
+002910     OPEN INPUT CHKPT.
+002920     READ CHKPT
+002930         AT END
+002940             DISPLAY "NO CHECKPOINT FOUND - STARTING AT "
+002950                 "RECORD ONE."
+002960             CLOSE CHKPT
+002970             GO TO 1100-EXIT
+002980     END-READ.
+002990     MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT.
+003000     MOVE CK-RUNNING-TOTAL TO WS-GRAND-TOTAL.
+003010     MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT.
+003020     CLOSE CHKPT.
+003030     DISPLAY "RESTARTING AFTER RECORD " CK-LAST-RECORD-ID.
+003040     PERFORM 1110-SKIP-PROCESSED-TRAN THRU 1110-EXIT
+003050         UNTIL WS-EOF
+003060         OR TI-RECORD-ID = CK-LAST-RECORD-ID.
+003070 1100-EXIT.
+003080     EXIT.
+003090*-----------------------------------------------------------*
+003100* 1110-SKIP-PROCESSED-TRAN - RE-READS TRANIN PAST THE        *
+003110*   RECORDS A PRIOR RUN ALREADY COMPLETED.                   *
+003120*-----------------------------------------------------------*
+003130 1110-SKIP-PROCESSED-TRAN.
+003140     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+003150 1110-EXIT.
+003160     EXIT.
+003170*-----------------------------------------------------------*
+003180* 1200-INQUIRY-MODE - LOOKS UP ONE RECORD ON ADDOUT BY ITS    *
+003190*   RECORD ID AND RERUNS ITS COMPUTATION, INSTEAD OF DRIVING  *
+003200*   THE FULL BATCH - USED FOR MAINTENANCE INQUIRIES.          *
+003210*-----------------------------------------------------------*
+003220 1200-INQUIRY-MODE.
+003230     SET WS-NOT-EOF TO TRUE.
+003240     SET WS-INQUIRY-NOT-FOUND TO TRUE.
+003250     OPEN INPUT ADDOUT.
+003260     PERFORM 1210-SEARCH-ADDOUT THRU 1210-EXIT
+003270         UNTIL WS-EOF OR WS-INQUIRY-FOUND.
+003280     CLOSE ADDOUT.
+003290     IF WS-INQUIRY-NOT-FOUND
+003300         DISPLAY "*** INQUIRY KEY " WS-INQUIRY-KEY
+003310             " NOT FOUND ON ADDOUT."
+003320         IF WS-RETURN-CODE < 4
+003330             MOVE 4 TO WS-RETURN-CODE
+003340         END-IF
+003350         GO TO 1200-EXIT
+003360     END-IF.
+003370     PERFORM 1220-RERUN-COMPUTATION THRU 1220-EXIT.
+003380 1200-EXIT.
+003390     EXIT.
+003400*-----------------------------------------------------------*
+003410* 1210-SEARCH-ADDOUT - READS ADDOUT LOOKING FOR THE RECORD    *
+003420*   ID GIVEN AS THE INQUIRY KEY.                              *
+003430*-----------------------------------------------------------*
+003440 1210-SEARCH-ADDOUT.
+003450     READ ADDOUT
+003460         AT END
+003470             SET WS-EOF TO TRUE
+003480             GO TO 1210-EXIT
+003490     END-READ.
+003500     IF AO-RECORD-ID = WS-INQUIRY-KEY
+003510         SET WS-INQUIRY-FOUND TO TRUE
+003520     END-IF.
+003530 1210-EXIT.
+003540     EXIT.
+003550*-----------------------------------------------------------*
+003560* 1220-RERUN-COMPUTATION - RECOMPUTES FIELD-C FROM THE        *
+003570*   PERSISTED ADDOUT RECORD AND DISPLAYS THE RESULT,          *
+003580*   FLAGGING ANY DIFFERENCE FROM THE STORED VALUE.            *
+003590*-----------------------------------------------------------*
+003600 1220-RERUN-COMPUTATION.
+003610     MOVE AO-FIELD-A TO WS-FIELD-A.
+003620     MOVE AO-FIELD-B TO WS-FIELD-B.
+003630     MOVE AO-EXTRA-COUNT TO WS-EXTRA-COUNT.
+003640     PERFORM 1225-COPY-INQUIRY-EXTRA THRU 1225-EXIT
+003650         VARYING WS-EXTRA-SUBSCRIPT FROM 1 BY 1
+003660         UNTIL WS-EXTRA-SUBSCRIPT > 4.
+003670     SET WS-SIZE-ERROR-NONE TO TRUE.
+003680     ADD WS-FIELD-A WS-FIELD-B GIVING WS-FIELD-C
+003690         ON SIZE ERROR
+003700             SET WS-SIZE-ERROR-OCCURRED TO TRUE
+003710     END-ADD.
+003720     IF WS-SIZE-ERROR-NONE AND WS-EXTRA-COUNT > 0
+003730         PERFORM 1230-ADD-INQUIRY-EXTRA THRU 1230-EXIT
+003740             VARYING WS-EXTRA-SUBSCRIPT FROM 1 BY 1
+003750             UNTIL WS-EXTRA-SUBSCRIPT > WS-EXTRA-COUNT
+003760                 OR WS-SIZE-ERROR-OCCURRED
+003770     END-IF.
+003780     DISPLAY "INQUIRY RESULT FOR RECORD " WS-INQUIRY-KEY.
+003790     DISPLAY "    FIELD-A = " WS-FIELD-A " FIELD-B = " WS-FIELD-B
+003800         " EXTRA ADDENDS = " WS-EXTRA-COUNT.
+003810     IF WS-SIZE-ERROR-OCCURRED
+003820         DISPLAY "    *** ARITHMETIC OVERFLOW ON RECOMPUTE ***"
+003830         MOVE 16 TO WS-RETURN-CODE
+003840         GO TO 1220-EXIT
+003850     END-IF.
+003860     DISPLAY "    RECOMPUTED FIELD-C = " WS-FIELD-C.
+003870     IF WS-FIELD-C NOT = AO-FIELD-C
+003880         DISPLAY "    *** WARNING - STORED FIELD-C WAS "
+003890             AO-FIELD-C
+003900         IF WS-RETURN-CODE < 8
+003910             MOVE 8 TO WS-RETURN-CODE
+003920         END-IF
+003930     END-IF.
+003940 1220-EXIT.
+003950     EXIT.
+003960*-----------------------------------------------------------*
+003970* 1225-COPY-INQUIRY-EXTRA - COPIES ONE STORED EXTRA ADDEND    *
+003980*   INTO WORKING-STORAGE FOR THE RERUN.                       *
+003990*-----------------------------------------------------------*
+004000 1225-COPY-INQUIRY-EXTRA.
+004010     MOVE AO-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT)
+004020         TO WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT).
+004030 1225-EXIT.
+004040     EXIT.
+004050*-----------------------------------------------------------*
+004060* 1230-ADD-INQUIRY-EXTRA - ADDS ONE STORED EXTRA ADDEND INTO  *
+004070*   THE RECOMPUTED FIELD-C DURING AN INQUIRY RERUN.           *
+004080*-----------------------------------------------------------*
+004090 1230-ADD-INQUIRY-EXTRA.
+004100     ADD WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT) TO WS-FIELD-C
+004110         ON SIZE ERROR
+004120             SET WS-SIZE-ERROR-OCCURRED TO TRUE
+004130     END-ADD.
+004140 1230-EXIT.
+004150     EXIT.
+004160*-----------------------------------------------------------*
+004170* 2000-PROCESS-TRAN - READS AND ADDS ONE TRANSACTION RECORD. *
+004180*-----------------------------------------------------------*
+004190 2000-PROCESS-TRAN.
+004200     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+004210     IF WS-EOF
+004220         GO TO 2000-EXIT
+004230     END-IF.
+004240     ADD 1 TO WS-RECORD-COUNT.
+004250     MOVE TI-FIELD-A TO WS-FIELD-A.
+004260     MOVE TI-FIELD-B TO WS-FIELD-B.
+004270     MOVE TI-EXTRA-COUNT TO WS-EXTRA-COUNT.
+004280     PERFORM 2160-LOAD-EXTRAS THRU 2160-EXIT
+004290         VARYING WS-EXTRA-SUBSCRIPT FROM 1 BY 1
+004300         UNTIL WS-EXTRA-SUBSCRIPT > 4.
+004310     PERFORM 2200-EDIT-TRAN THRU 2200-EXIT.
+004320     IF WS-INVALID-RECORD
+004330         PERFORM 2900-REJECT-TRAN THRU 2900-EXIT
+004340         PERFORM 7000-CHECKPOINT THRU 7000-EXIT
+004350         GO TO 2000-EXIT
+004360     END-IF.
+004370     PERFORM 3000-COMPUTE-TOTAL THRU 3000-EXIT.
+004380     IF WS-SIZE-ERROR-OCCURRED
+004390         PERFORM 7000-CHECKPOINT THRU 7000-EXIT
+004400         GO TO 2000-EXIT
+004410     END-IF.
+004420     PERFORM 4000-WRITE-REPORT-LINE THRU 4000-EXIT.
+004430     PERFORM 5000-WRITE-OUTPUT-REC THRU 5000-EXIT.
+004440     MOVE "PROCESSED" TO WS-AUDIT-STATUS.
+004450     PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+004460     PERFORM 7000-CHECKPOINT THRU 7000-EXIT.
+004470 2000-EXIT.
+004480     EXIT.
+004490*-----------------------------------------------------------*
+004500* 2100-READ-TRAN - READS THE NEXT TRANSACTION RECORD.        *
+004510*-----------------------------------------------------------*
+004520 2100-READ-TRAN.
+004530     READ TRANIN
+004540         AT END
+004550             SET WS-EOF TO TRUE
+004560     END-READ.
+004570 2100-EXIT.
+004580     EXIT.
+004590*-----------------------------------------------------------*
+004600* 2160-LOAD-EXTRAS - COPIES THE RECORD'S EXTRA ADDENDS INTO  *
+004610*   WORKING-STORAGE ALONGSIDE FIELD-A AND FIELD-B.           *
+004620*-----------------------------------------------------------*
+004630 2160-LOAD-EXTRAS.
+004640     MOVE TI-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT)
+004650         TO WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT).
+004660 2160-EXIT.
+004670     EXIT.
+004680*-----------------------------------------------------------*
+004690* 2200-EDIT-TRAN - VALIDATES FIELD-A/FIELD-B AND ANY EXTRA   *
+004700*   ADDENDS FOR NUMERIC CONTENT AND BUSINESS RANGE BEFORE    *
+004710*   THE ADD RUNS.                                            *
+004720*-----------------------------------------------------------*
+004730 2200-EDIT-TRAN.
+004740     SET WS-VALID-RECORD TO TRUE.
+004750     IF WS-FIELD-A NOT NUMERIC OR WS-FIELD-B NOT NUMERIC
+004760        SET WS-INVALID-RECORD TO TRUE
+004770        GO TO 2200-EXIT
+004780     END-IF.
+004790     IF NOT WS-FIELD-A-IN-RANGE OR NOT WS-FIELD-B-IN-RANGE
+004800        SET WS-INVALID-RECORD TO TRUE
+004810        GO TO 2200-EXIT
+004820     END-IF.
+004830     IF WS-EXTRA-COUNT NOT NUMERIC OR WS-EXTRA-COUNT > 4
+004840        SET WS-INVALID-RECORD TO TRUE
+004850        GO TO 2200-EXIT
+004860     END-IF.
+004870     IF WS-EXTRA-COUNT > 0
+004880        PERFORM 2210-EDIT-EXTRAS THRU 2210-EXIT
+004890            VARYING WS-EXTRA-SUBSCRIPT FROM 1 BY 1
+004900            UNTIL WS-EXTRA-SUBSCRIPT > WS-EXTRA-COUNT
+004910     END-IF.
+004920 2200-EXIT.
+004930     EXIT.
+004940*-----------------------------------------------------------*
+004950* 2210-EDIT-EXTRAS - VALIDATES ONE EXTRA ADDEND FOR NUMERIC  *
+004960*   CONTENT AND BUSINESS RANGE, THE SAME AS FIELD-A/FIELD-B. *
+004970*-----------------------------------------------------------*
+004980 2210-EDIT-EXTRAS.
+004990     IF WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT) NOT NUMERIC
+005000         SET WS-INVALID-RECORD TO TRUE
+005010         GO TO 2210-EXIT
+005020     END-IF.
+005030     IF NOT WS-EXTRA-ADDENDS-IN-RANGE (WS-EXTRA-SUBSCRIPT)
+005040         SET WS-INVALID-RECORD TO TRUE
+005050     END-IF.
+005060 2210-EXIT.
+005070     EXIT.
+005080*-----------------------------------------------------------*
+005090* 2900-REJECT-TRAN - LOGS AND COUNTS A RECORD THAT FAILED   *
+005100*   EDIT INSTEAD OF LETTING IT FEED THE ADD.                *
+005110*-----------------------------------------------------------*
+005120 2900-REJECT-TRAN.
+005130     ADD 1 TO WS-REJECT-COUNT.
+005140     DISPLAY "*** RECORD " TI-RECORD-ID
+005150        " FAILED EDIT - REJECTED.".
+005160     DISPLAY "    FIELD-A = " WS-FIELD-A
+005170        " FIELD-B = " WS-FIELD-B.
+005180     IF WS-RETURN-CODE < 4
+005190        MOVE 4 TO WS-RETURN-CODE
+005200     END-IF.
+005210     MOVE ZERO TO WS-FIELD-C.
+005220     MOVE "REJECTED" TO WS-AUDIT-STATUS.
+005230     PERFORM 4100-WRITE-EXCEPTION-LINE THRU 4100-EXIT.
+005240     PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+005250 2900-EXIT.
+005260     EXIT.
+005270*-----------------------------------------------------------*
+005280* 3000-COMPUTE-TOTAL - ADDS THE RECORD'S AMOUNT FIELDS,      *
+005290*   TRAPPING ANY OVERFLOW OF WS-FIELD-C.                     *
+005300*-----------------------------------------------------------*
+005310 3000-COMPUTE-TOTAL.
+005320     SET WS-SIZE-ERROR-NONE TO TRUE.
+005330     COMPUTE WS-FIELD-C-ATTEMPT = WS-FIELD-A + WS-FIELD-B.
+005340     ADD WS-FIELD-A WS-FIELD-B GIVING WS-FIELD-C
+005350         ON SIZE ERROR
+005360             PERFORM 3900-SIZE-ERROR THRU 3900-EXIT
+005370     END-ADD.
+005380     IF WS-SIZE-ERROR-OCCURRED
+005390         GO TO 3000-EXIT
+005400     END-IF.
+005410     IF WS-EXTRA-COUNT > 0
+005420         PERFORM 3100-ADD-EXTRAS THRU 3100-EXIT
+005430             VARYING WS-EXTRA-SUBSCRIPT FROM 1 BY 1
+005440             UNTIL WS-EXTRA-SUBSCRIPT > WS-EXTRA-COUNT
+005450                 OR WS-SIZE-ERROR-OCCURRED
+005460     END-IF.
+005470     IF WS-SIZE-ERROR-OCCURRED
+005480         GO TO 3000-EXIT
+005490     END-IF.
+005500     ADD WS-FIELD-C TO WS-GRAND-TOTAL.
+005510 3000-EXIT.
+005520     EXIT.
+005530*-----------------------------------------------------------*
+005540* 3100-ADD-EXTRAS - ADDS ONE EXTRA ADDEND INTO WS-FIELD-C,   *
+005550*   TRAPPING OVERFLOW THE SAME AS THE FIRST TWO FIELDS.      *
+005560*-----------------------------------------------------------*
+005570 3100-ADD-EXTRAS.
+005580     COMPUTE WS-FIELD-C-ATTEMPT = WS-FIELD-C-ATTEMPT +
+005590         WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT).
+005600     ADD WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT) TO WS-FIELD-C
+005610         ON SIZE ERROR
+005620             PERFORM 3900-SIZE-ERROR THRU 3900-EXIT
+005630     END-ADD.
+005640 3100-EXIT.
+005650     EXIT.
+005660*-----------------------------------------------------------*
+005670* 3900-SIZE-ERROR - FLAGS AND REPORTS AN ARITHMETIC OVERFLOW *
+005680*   ON THE ADD ... GIVING SO IT DOES NOT PASS UNNOTICED.     *
+005690*-----------------------------------------------------------*
+005700 3900-SIZE-ERROR.
+005710     SET WS-SIZE-ERROR-OCCURRED TO TRUE.
+005720     MOVE 16 TO WS-RETURN-CODE.
+005730     DISPLAY "*** ARITHMETIC OVERFLOW ON RECORD "
+005740         TI-RECORD-ID.
+005750     DISPLAY "    FIELD-A = " WS-FIELD-A
+005760         " FIELD-B = " WS-FIELD-B.
+005770     DISPLAY "    ATTEMPTED RESULT = " WS-FIELD-C-ATTEMPT
+005780         " - EXCEEDS WS-FIELD-C SIZE.".
+005790*    WS-FIELD-C-ATTEMPT WAS ACCUMULATED IN A WIDER FIELD SO THE
+005800*    OVERFLOWED RESULT CAN STILL BE AUDITED HERE, NOT JUST ZEROED.
+005810     MOVE WS-FIELD-C-ATTEMPT TO WS-FIELD-C.
+005820     MOVE "OVERFLOW" TO WS-AUDIT-STATUS.
+005830     PERFORM 4100-WRITE-EXCEPTION-LINE THRU 4100-EXIT.
+005840     PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+005850 3900-EXIT.
+005860     EXIT.
+005870*-----------------------------------------------------------*
+005880* 4000-WRITE-REPORT-LINE - PRINTS ONE DETAIL LINE ON RPTOUT. *
+005890*-----------------------------------------------------------*
+005900 4000-WRITE-REPORT-LINE.
+005910     MOVE TI-RECORD-ID TO WS-RD-RECORD-ID.
+005920     MOVE WS-FIELD-A TO WS-RD-FIELD-A.
+005930     MOVE WS-FIELD-B TO WS-RD-FIELD-B.
+005940     MOVE WS-FIELD-C TO WS-RD-FIELD-C.
+005950     MOVE WS-REPORT-DETAIL-LINE TO RP-RECORD.
+005960     WRITE RP-RECORD.
+005970 4000-EXIT.
+005980     EXIT.
+005990*-----------------------------------------------------------*
+006000* 4100-WRITE-EXCEPTION-LINE - PRINTS A REJECT/OVERFLOW        *
+006010*   INDICATOR LINE ON RPTOUT SO THE PRINTED REPORT DOES NOT   *
+006020*   OMIT EVERY EXCEPTION CASE.                                *
+006030*-----------------------------------------------------------*
+006040 4100-WRITE-EXCEPTION-LINE.
+006050     MOVE TI-RECORD-ID TO WS-RE-RECORD-ID.
+006060     MOVE WS-AUDIT-STATUS TO WS-RE-STATUS.
+006070     MOVE WS-FIELD-A TO WS-RE-FIELD-A.
+006080     MOVE WS-FIELD-B TO WS-RE-FIELD-B.
+006090     MOVE WS-REPORT-EXCEPTION-LINE TO RP-RECORD.
+006100     WRITE RP-RECORD.
+006110 4100-EXIT.
+006120     EXIT.
+006130*-----------------------------------------------------------*
+006140* 5000-WRITE-OUTPUT-REC - PERSISTS FIELD-A/FIELD-B/FIELD-C   *
+006150*   TO ADDOUT FOR DOWNSTREAM JOBS TO CONSUME.                *
+006160*-----------------------------------------------------------*
+006170 5000-WRITE-OUTPUT-REC.
+006180     MOVE TI-RECORD-ID TO AO-RECORD-ID.
+006190     MOVE WS-FIELD-A TO AO-FIELD-A.
+006200     MOVE WS-FIELD-B TO AO-FIELD-B.
+006210     MOVE WS-FIELD-C TO AO-FIELD-C.
+006220     MOVE WS-EXTRA-COUNT TO AO-EXTRA-COUNT.
+006230     PERFORM 5100-COPY-EXTRAS-TO-OUTPUT THRU 5100-EXIT
+006240         VARYING WS-EXTRA-SUBSCRIPT FROM 1 BY 1
+006250         UNTIL WS-EXTRA-SUBSCRIPT > 4.
+006260     WRITE AO-RECORD.
+006270 5000-EXIT.
+006280     EXIT.
+006290*-----------------------------------------------------------*
+006300* 5100-COPY-EXTRAS-TO-OUTPUT - COPIES ONE EXTRA ADDEND INTO  *
+006310*   THE ADDOUT RECORD.                                       *
+006320*-----------------------------------------------------------*
+006330 5100-COPY-EXTRAS-TO-OUTPUT.
+006340     MOVE WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT)
+006350         TO AO-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT).
+006360 5100-EXIT.
+006370     EXIT.
+006380*-----------------------------------------------------------*
+006390* 6000-WRITE-AUDIT-REC - LOGS A TIMESTAMPED AUDIT TRAIL      *
+006400*   ENTRY FOR EVERY COMPUTATION, REJECT, OR OVERFLOW.        *
+006410*-----------------------------------------------------------*
+006420 6000-WRITE-AUDIT-REC.
+006430     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+006440     ACCEPT WS-TS-TIME FROM TIME.
+006450     MOVE WS-TIMESTAMP TO AL-TIMESTAMP.
+006460     MOVE WS-RUN-ID TO AL-RUN-ID.
+006470     MOVE TI-RECORD-ID TO AL-RECORD-ID.
+006480     MOVE WS-FIELD-A TO AL-FIELD-A.
+006490     MOVE WS-FIELD-B TO AL-FIELD-B.
+006500     MOVE WS-FIELD-C TO AL-FIELD-C.
+006510     MOVE WS-AUDIT-STATUS TO AL-STATUS.
+006520     MOVE WS-EXTRA-COUNT TO AL-EXTRA-COUNT.
+006530     PERFORM 6100-COPY-EXTRAS-TO-AUDIT THRU 6100-EXIT
+006540         VARYING WS-EXTRA-SUBSCRIPT FROM 1 BY 1
+006550         UNTIL WS-EXTRA-SUBSCRIPT > 4.
+006560     MOVE ZERO TO AL-RECON-DIFF.
+006570     WRITE AL-RECORD.
+006580 6000-EXIT.
+006590     EXIT.
+006600*-----------------------------------------------------------*
+006610* 6100-COPY-EXTRAS-TO-AUDIT - COPIES ONE EXTRA ADDEND INTO   *
+006620*   THE AUDITLOG RECORD.                                     *
+006630*-----------------------------------------------------------*
+006640 6100-COPY-EXTRAS-TO-AUDIT.
+006650     MOVE WS-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT)
+006660         TO AL-EXTRA-ADDENDS (WS-EXTRA-SUBSCRIPT).
+006670 6100-EXIT.
+006680     EXIT.
+006690*-----------------------------------------------------------*
+006700* 7000-CHECKPOINT - WRITES A CHECKPOINT RECORD EVERY N       *
+006710*   RECORDS SO A RESTART DOES NOT LOSE THE WHOLE RUN.        *
+006720*-----------------------------------------------------------*
+006730 7000-CHECKPOINT.
+006740     ADD 1 TO WS-CHECKPOINT-COUNTER.
+006750     IF WS-CHECKPOINT-COUNTER < WS-CHECKPOINT-INTERVAL
+006760         GO TO 7000-EXIT
+006770     END-IF.
+006780     PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT.
+006790     MOVE ZERO TO WS-CHECKPOINT-COUNTER.
+006800 7000-EXIT.
+006810     EXIT.
+006820*-----------------------------------------------------------*
+006830* 7100-WRITE-CHECKPOINT - RECORDS THE COUNT PROCESSED AND    *
+006840*   RUNNING TOTAL SO FAR FOR A LATER RESTART.                *
+006850*-----------------------------------------------------------*
+006860 7100-WRITE-CHECKPOINT.
+006870     MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+006880     MOVE TI-RECORD-ID TO CK-LAST-RECORD-ID.
+006890     MOVE WS-GRAND-TOTAL TO CK-RUNNING-TOTAL.
+006900     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+006910     OPEN OUTPUT CHKPT.
+006920     WRITE CK-RECORD.
+006930     CLOSE CHKPT.
+006940 7100-EXIT.
+006950     EXIT.
+006960*-----------------------------------------------------------*
+006970* 8000-RECONCILE - COMPARES THE RUN'S ACCUMULATED TOTAL      *
+006980*   AGAINST AN INDEPENDENT CONTROL TOTAL FROM CTLFILE AND    *
+006990*   FLAGS A BREAK, WITH THE DIFFERENCE, WHEN THEY DISAGREE.  *
+007000*-----------------------------------------------------------*
+007010 8000-RECONCILE.
+007020     OPEN INPUT CTLFILE.
+007030     READ CTLFILE
+007040         AT END
+007050             DISPLAY "NO CONTROL TOTAL FILE - "
+007060                 "RECONCILIATION SKIPPED."
+007070             CLOSE CTLFILE
+007080             GO TO 8000-EXIT
+007090     END-READ.
+007100     CLOSE CTLFILE.
+007110     IF CT-CONTROL-TOTAL = WS-GRAND-TOTAL
+007120         DISPLAY "RECONCILIATION OK - TOTALS AGREE."
+007130         GO TO 8000-EXIT
+007140     END-IF.
+007150     SET WS-RECON-BREAK TO TRUE.
+007160     COMPUTE WS-RECON-DIFFERENCE =
+007170         CT-CONTROL-TOTAL - WS-GRAND-TOTAL.
+007180     DISPLAY "*** RECONCILIATION BREAK *** CONTROL TOTAL = "
+007190         CT-CONTROL-TOTAL.
+007200     DISPLAY "    COMPUTED TOTAL = " WS-GRAND-TOTAL.
+007210     DISPLAY "    DIFFERENCE     = " WS-RECON-DIFFERENCE.
+007220     PERFORM 8100-LOG-RECON-BREAK THRU 8100-EXIT.
+007230     IF WS-RETURN-CODE < 8
+007240         MOVE 8 TO WS-RETURN-CODE
+007250     END-IF.
+007260 8000-EXIT.
+007270     EXIT.
+007280*-----------------------------------------------------------*
+007290* 8100-LOG-RECON-BREAK - WRITES A DURABLE AUDITLOG ENTRY FOR  *
+007300*   A RECONCILIATION BREAK, SO THE MOST AUDIT-RELEVANT EVENT  *
+007310*   THIS PROGRAM CAN RAISE IS NOT CONSOLE-ONLY.                *
+007320*-----------------------------------------------------------*
+007330 8100-LOG-RECON-BREAK.
+007340     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+007350     ACCEPT WS-TS-TIME FROM TIME.
+007360     MOVE WS-TIMESTAMP TO AL-TIMESTAMP.
+007370     MOVE WS-RUN-ID TO AL-RUN-ID.
+007380     MOVE ZERO TO AL-RECORD-ID.
+007390     MOVE ZERO TO AL-FIELD-A.
+007400     MOVE ZERO TO AL-FIELD-B.
+007410     MOVE ZERO TO AL-FIELD-C.
+007420     MOVE WS-RECON-DIFFERENCE TO AL-RECON-DIFF.
+007430     MOVE "RECON BRK" TO AL-STATUS.
+007440     MOVE ZERO TO AL-EXTRA-COUNT.
+007450     WRITE AL-RECORD.
+007460 8100-EXIT.
+007470     EXIT.
+007480*-----------------------------------------------------------*
+007490* 9000-TERMINATE - CLOSES FILES AND REPORTS RUN COUNTS.      *
+007500*-----------------------------------------------------------*
+007510 9000-TERMINATE.
+007520     MOVE WS-GRAND-TOTAL TO WS-RT-GRAND-TOTAL.
+007530     MOVE WS-REPORT-TRAILER-LINE TO RP-RECORD.
+007540     WRITE RP-RECORD.
+007550     CLOSE TRANIN RPTOUT ADDOUT AUDITLOG.
+007560     DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+007570     DISPLAY "RECORDS REJECTED:  " WS-REJECT-COUNT.
+007580 9000-EXIT.
+007590     EXIT.
